@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. BTC-PRICE-REPORT.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE
+               ASSIGN TO HISTORY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISTORY-FILE.
+      *> Must stay wide enough to hold btc_price.cob's full-precision
+      *> ledger lines (see HISTORY-RECORD there):
+           1 HISTORY-RECORD PIC X(150).
+
+       WORKING-STORAGE SECTION.
+           1 HISTORY-FILENAME PIC X(24) VALUE "btc_price_history.dat".
+           1 HISTORY-FILE-STATUS PIC X(2).
+           1 WS-EOF-HISTORY PIC X VALUE "N".
+           1 REC-LINE PIC X(150).
+           1 REC-DATE PIC X(10).
+           1 REC-TIME PIC X(8).
+           1 REC-COIN PIC X(20).
+           1 REC-PRICE-FIELD PIC X(25).
+           1 PRICE-NUM PIC 9(9)V9(4).
+           1 NUM-YEAR PIC X(4).
+           1 NUM-MONTH PIC X(2).
+           1 NUM-DAY PIC X(2).
+           1 NUM-DATE PIC 9(8).
+           1 CUR-WEEK-BUCKET PIC 9(7).
+
+      *> Per-day high/low/average accumulators, one row per coin/date:
+           1 DAY-STATS-COUNT PIC 9(3) VALUE 0.
+           1 DAY-STATS-TABLE.
+               2 DAY-STATS OCCURS 500 TIMES.
+                   3 DS-COIN PIC X(20).
+                   3 DS-DATE PIC X(10).
+                   3 DS-HIGH PIC 9(9)V9(4).
+                   3 DS-LOW PIC 9(9)V9(4).
+                   3 DS-SUM PIC 9(11)V9(4).
+                   3 DS-COUNT PIC 9(5).
+           1 DS-IDX PIC 9(3).
+           1 DS-FOUND PIC X.
+           1 DS-AVG PIC 9(9)V9(4).
+
+      *> Per-week (7-day bucket) accumulators, one row per coin/week:
+           1 WEEK-STATS-COUNT PIC 9(3) VALUE 0.
+           1 WEEK-STATS-TABLE.
+               2 WEEK-STATS OCCURS 200 TIMES.
+                   3 WKS-COIN PIC X(20).
+                   3 WKS-WEEK-BUCKET PIC 9(7).
+                   3 WKS-SUM PIC 9(11)V9(4).
+                   3 WKS-COUNT PIC 9(5).
+           1 WS-IDX PIC 9(3).
+           1 WS-FOUND PIC X.
+           1 WKS-AVG PIC 9(9)V9(4).
+           1 PREV-WEEK-COIN PIC X(20).
+           1 PREV-WEEK-BUCKET PIC 9(7).
+           1 PREV-WEEK-AVG PIC 9(9)V9(4).
+           1 HAVE-PREV-WEEK-AVG PIC X.
+           1 WEEK-PCT-CHANGE PIC S9(5)V9(2).
+
+      *> Working fields used by the simple selection sorts below:
+           1 SORT-OUTER PIC 9(3).
+           1 SORT-INNER PIC 9(3).
+           1 SORT-MIN-IDX PIC 9(3).
+           1 SORT-SWAP-ROW.
+               2 SWAP-COIN PIC X(20).
+               2 SWAP-DATE PIC X(10).
+               2 SWAP-HIGH PIC 9(9)V9(4).
+               2 SWAP-LOW PIC 9(9)V9(4).
+               2 SWAP-SUM PIC 9(11)V9(4).
+               2 SWAP-COUNT PIC 9(5).
+           1 SORT-SWAP-WEEK-ROW.
+               2 SWAP-WK-COIN PIC X(20).
+               2 SWAP-WK-BUCKET PIC 9(7).
+               2 SWAP-WK-SUM PIC 9(11)V9(4).
+               2 SWAP-WK-COUNT PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT HISTORY-FILE
+           IF HISTORY-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN HISTORY FILE: " HISTORY-FILENAME
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-HISTORY = "Y"
+               READ HISTORY-FILE INTO REC-LINE
+                   AT END
+                       MOVE "Y" TO WS-EOF-HISTORY
+                   NOT AT END
+                       PERFORM PROCESS-LEDGER-LINE
+               END-READ
+           END-PERFORM
+           CLOSE HISTORY-FILE
+           PERFORM SORT-DAY-STATS
+           PERFORM SORT-WEEK-STATS
+           PERFORM PRINT-DAILY-REPORT
+           PERFORM PRINT-WEEKLY-REPORT
+           STOP RUN.
+
+       PROCESS-LEDGER-LINE.
+           MOVE SPACES TO REC-DATE REC-TIME REC-COIN REC-PRICE-FIELD
+           UNSTRING REC-LINE DELIMITED BY ","
+               INTO REC-DATE REC-TIME REC-COIN REC-PRICE-FIELD
+           END-UNSTRING
+           IF FUNCTION TRIM(REC-PRICE-FIELD) = "FETCH FAILED"
+                   OR FUNCTION TRIM(REC-PRICE-FIELD) = "PARSE FAILED"
+               DISPLAY "SKIPPING FAILED READING: " REC-DATE " "
+                   FUNCTION TRIM(REC-COIN)
+           ELSE
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(REC-PRICE-FIELD))
+                   TO PRICE-NUM
+               PERFORM UPDATE-DAY-STATS
+               PERFORM UPDATE-WEEK-STATS
+           END-IF.
+
+       UPDATE-DAY-STATS.
+           MOVE "N" TO DS-FOUND
+           PERFORM VARYING DS-IDX FROM 1 BY 1
+                   UNTIL DS-IDX > DAY-STATS-COUNT
+               IF DS-COIN(DS-IDX) = REC-COIN
+                       AND DS-DATE(DS-IDX) = REC-DATE
+                   MOVE "Y" TO DS-FOUND
+                   IF PRICE-NUM > DS-HIGH(DS-IDX)
+                       MOVE PRICE-NUM TO DS-HIGH(DS-IDX)
+                   END-IF
+                   IF PRICE-NUM < DS-LOW(DS-IDX)
+                       MOVE PRICE-NUM TO DS-LOW(DS-IDX)
+                   END-IF
+                   ADD PRICE-NUM TO DS-SUM(DS-IDX)
+                   ADD 1 TO DS-COUNT(DS-IDX)
+               END-IF
+           END-PERFORM
+           IF DS-FOUND = "N"
+               IF DAY-STATS-COUNT >= 500
+                   DISPLAY "DAY-STATS TABLE FULL - SKIPPING COIN/DATE: "
+                       FUNCTION TRIM(REC-COIN) " " REC-DATE
+               ELSE
+                   ADD 1 TO DAY-STATS-COUNT
+                   MOVE REC-COIN TO DS-COIN(DAY-STATS-COUNT)
+                   MOVE REC-DATE TO DS-DATE(DAY-STATS-COUNT)
+                   MOVE PRICE-NUM TO DS-HIGH(DAY-STATS-COUNT)
+                   MOVE PRICE-NUM TO DS-LOW(DAY-STATS-COUNT)
+                   MOVE PRICE-NUM TO DS-SUM(DAY-STATS-COUNT)
+                   MOVE 1 TO DS-COUNT(DAY-STATS-COUNT)
+               END-IF
+           END-IF.
+
+       UPDATE-WEEK-STATS.
+      *> Group dates into rolling 7-day buckets since the day the
+      *> epoch began; buckets increase monotonically with the date so
+      *> week-over-week comparisons stay meaningful even across years.
+           UNSTRING REC-DATE DELIMITED BY "-"
+               INTO NUM-YEAR NUM-MONTH NUM-DAY
+           END-UNSTRING
+           MOVE NUM-YEAR TO NUM-DATE(1:4)
+           MOVE NUM-MONTH TO NUM-DATE(5:2)
+           MOVE NUM-DAY TO NUM-DATE(7:2)
+           COMPUTE CUR-WEEK-BUCKET =
+               FUNCTION INTEGER-OF-DATE(NUM-DATE) / 7
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WEEK-STATS-COUNT
+               IF WKS-COIN(WS-IDX) = REC-COIN
+                       AND WKS-WEEK-BUCKET(WS-IDX) = CUR-WEEK-BUCKET
+                   MOVE "Y" TO WS-FOUND
+                   ADD PRICE-NUM TO WKS-SUM(WS-IDX)
+                   ADD 1 TO WKS-COUNT(WS-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = "N"
+               IF WEEK-STATS-COUNT >= 200
+                   DISPLAY "WEEK-STATS TABLE FULL - SKIPPING: "
+                       FUNCTION TRIM(REC-COIN) " "
+                       CUR-WEEK-BUCKET
+               ELSE
+                   ADD 1 TO WEEK-STATS-COUNT
+                   MOVE REC-COIN TO WKS-COIN(WEEK-STATS-COUNT)
+                   MOVE CUR-WEEK-BUCKET
+                       TO WKS-WEEK-BUCKET(WEEK-STATS-COUNT)
+                   MOVE PRICE-NUM TO WKS-SUM(WEEK-STATS-COUNT)
+                   MOVE 1 TO WKS-COUNT(WEEK-STATS-COUNT)
+               END-IF
+           END-IF.
+
+       SORT-DAY-STATS.
+      *> Simple selection sort, ascending by coin then date; the
+      *> table is small (one row per coin per day) so this is cheap:
+           IF DAY-STATS-COUNT > 1
+               PERFORM VARYING SORT-OUTER FROM 1 BY 1
+                       UNTIL SORT-OUTER > DAY-STATS-COUNT - 1
+                   MOVE SORT-OUTER TO SORT-MIN-IDX
+                   PERFORM VARYING SORT-INNER FROM SORT-OUTER BY 1
+                           UNTIL SORT-INNER > DAY-STATS-COUNT
+                       IF DS-COIN(SORT-INNER) < DS-COIN(SORT-MIN-IDX)
+                           OR (DS-COIN(SORT-INNER) =
+                               DS-COIN(SORT-MIN-IDX)
+                               AND DS-DATE(SORT-INNER) <
+                                   DS-DATE(SORT-MIN-IDX))
+                           MOVE SORT-INNER TO SORT-MIN-IDX
+                       END-IF
+                   END-PERFORM
+                   IF SORT-MIN-IDX NOT = SORT-OUTER
+                       MOVE DS-COIN(SORT-OUTER) TO SWAP-COIN
+                       MOVE DS-DATE(SORT-OUTER) TO SWAP-DATE
+                       MOVE DS-HIGH(SORT-OUTER) TO SWAP-HIGH
+                       MOVE DS-LOW(SORT-OUTER) TO SWAP-LOW
+                       MOVE DS-SUM(SORT-OUTER) TO SWAP-SUM
+                       MOVE DS-COUNT(SORT-OUTER) TO SWAP-COUNT
+                       MOVE DS-COIN(SORT-MIN-IDX) TO DS-COIN(SORT-OUTER)
+                       MOVE DS-DATE(SORT-MIN-IDX) TO DS-DATE(SORT-OUTER)
+                       MOVE DS-HIGH(SORT-MIN-IDX) TO DS-HIGH(SORT-OUTER)
+                       MOVE DS-LOW(SORT-MIN-IDX) TO DS-LOW(SORT-OUTER)
+                       MOVE DS-SUM(SORT-MIN-IDX) TO DS-SUM(SORT-OUTER)
+                       MOVE DS-COUNT(SORT-MIN-IDX)
+                           TO DS-COUNT(SORT-OUTER)
+                       MOVE SWAP-COIN TO DS-COIN(SORT-MIN-IDX)
+                       MOVE SWAP-DATE TO DS-DATE(SORT-MIN-IDX)
+                       MOVE SWAP-HIGH TO DS-HIGH(SORT-MIN-IDX)
+                       MOVE SWAP-LOW TO DS-LOW(SORT-MIN-IDX)
+                       MOVE SWAP-SUM TO DS-SUM(SORT-MIN-IDX)
+                       MOVE SWAP-COUNT TO DS-COUNT(SORT-MIN-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       SORT-WEEK-STATS.
+           IF WEEK-STATS-COUNT > 1
+               PERFORM VARYING SORT-OUTER FROM 1 BY 1
+                       UNTIL SORT-OUTER > WEEK-STATS-COUNT - 1
+                   MOVE SORT-OUTER TO SORT-MIN-IDX
+                   PERFORM VARYING SORT-INNER FROM SORT-OUTER BY 1
+                           UNTIL SORT-INNER > WEEK-STATS-COUNT
+                       IF WKS-COIN(SORT-INNER) < WKS-COIN(SORT-MIN-IDX)
+                           OR (WKS-COIN(SORT-INNER) =
+                               WKS-COIN(SORT-MIN-IDX)
+                               AND WKS-WEEK-BUCKET(SORT-INNER) <
+                                   WKS-WEEK-BUCKET(SORT-MIN-IDX))
+                           MOVE SORT-INNER TO SORT-MIN-IDX
+                       END-IF
+                   END-PERFORM
+                   IF SORT-MIN-IDX NOT = SORT-OUTER
+                       MOVE WKS-COIN(SORT-OUTER) TO SWAP-WK-COIN
+                       MOVE WKS-WEEK-BUCKET(SORT-OUTER)
+                           TO SWAP-WK-BUCKET
+                       MOVE WKS-SUM(SORT-OUTER) TO SWAP-WK-SUM
+                       MOVE WKS-COUNT(SORT-OUTER) TO SWAP-WK-COUNT
+                       MOVE WKS-COIN(SORT-MIN-IDX)
+                           TO WKS-COIN(SORT-OUTER)
+                       MOVE WKS-WEEK-BUCKET(SORT-MIN-IDX)
+                           TO WKS-WEEK-BUCKET(SORT-OUTER)
+                       MOVE WKS-SUM(SORT-MIN-IDX) TO WKS-SUM(SORT-OUTER)
+                       MOVE WKS-COUNT(SORT-MIN-IDX)
+                           TO WKS-COUNT(SORT-OUTER)
+                       MOVE SWAP-WK-COIN TO WKS-COIN(SORT-MIN-IDX)
+                       MOVE SWAP-WK-BUCKET
+                           TO WKS-WEEK-BUCKET(SORT-MIN-IDX)
+                       MOVE SWAP-WK-SUM TO WKS-SUM(SORT-MIN-IDX)
+                       MOVE SWAP-WK-COUNT TO WKS-COUNT(SORT-MIN-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       PRINT-DAILY-REPORT.
+           DISPLAY "===== DAILY HIGH / LOW / AVERAGE ====="
+           DISPLAY "DATE        COIN                 HIGH"
+               "            LOW             AVERAGE"
+           PERFORM VARYING DS-IDX FROM 1 BY 1
+                   UNTIL DS-IDX > DAY-STATS-COUNT
+               DIVIDE DS-SUM(DS-IDX) BY DS-COUNT(DS-IDX)
+                   GIVING DS-AVG ROUNDED
+               DISPLAY DS-DATE(DS-IDX) "  "
+                   DS-COIN(DS-IDX) "  "
+                   DS-HIGH(DS-IDX) "  "
+                   DS-LOW(DS-IDX) "  "
+                   DS-AVG
+           END-PERFORM.
+
+       PRINT-WEEKLY-REPORT.
+           DISPLAY " "
+           DISPLAY "===== WEEKLY AVERAGE / WEEK-OVER-WEEK % ====="
+           DISPLAY "COIN                 WEEK-BUCKET  AVERAGE"
+               "         PCT-CHANGE"
+           MOVE SPACES TO PREV-WEEK-COIN
+           MOVE "N" TO HAVE-PREV-WEEK-AVG
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WEEK-STATS-COUNT
+               DIVIDE WKS-SUM(WS-IDX) BY WKS-COUNT(WS-IDX)
+                   GIVING WKS-AVG ROUNDED
+               IF WKS-COIN(WS-IDX) NOT = PREV-WEEK-COIN
+                   MOVE "N" TO HAVE-PREV-WEEK-AVG
+               END-IF
+      *> Only treat PREV-WEEK-AVG as a true week-over-week comparison
+      *> when the previous row really was the immediately preceding
+      *> 7-day bucket for this same coin - a gap (e.g. a week with no
+      *> successful fetches) means the rows aren't adjacent, and
+      *> reporting a PCT-CHANGE for non-adjacent weeks would be
+      *> misleading for a figure whose whole point is that adjacency:
+               IF HAVE-PREV-WEEK-AVG = "Y"
+                       AND WKS-WEEK-BUCKET(WS-IDX) =
+                           PREV-WEEK-BUCKET + 1
+                   COMPUTE WEEK-PCT-CHANGE ROUNDED =
+                       ((WKS-AVG - PREV-WEEK-AVG) / PREV-WEEK-AVG) * 100
+                   DISPLAY WKS-COIN(WS-IDX) "  "
+                       WKS-WEEK-BUCKET(WS-IDX) "  " WKS-AVG "  "
+                       WEEK-PCT-CHANGE "%"
+               ELSE
+                   IF HAVE-PREV-WEEK-AVG = "Y"
+                       DISPLAY WKS-COIN(WS-IDX) "  "
+                           WKS-WEEK-BUCKET(WS-IDX) "  " WKS-AVG "  "
+                           "N/A (gap in data)"
+                   ELSE
+                       DISPLAY WKS-COIN(WS-IDX) "  "
+                           WKS-WEEK-BUCKET(WS-IDX) "  " WKS-AVG "  "
+                           "N/A (first week on record)"
+                   END-IF
+               END-IF
+               MOVE WKS-COIN(WS-IDX) TO PREV-WEEK-COIN
+               MOVE WKS-WEEK-BUCKET(WS-IDX) TO PREV-WEEK-BUCKET
+               MOVE WKS-AVG TO PREV-WEEK-AVG
+               MOVE "Y" TO HAVE-PREV-WEEK-AVG
+           END-PERFORM.
