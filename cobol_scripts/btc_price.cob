@@ -1,57 +1,770 @@
        IDENTIFICATION DIVISION.
          PROGRAM-ID. BTC-PRICE.
-      
+
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT COIN-LIST-FILE
+               ASSIGN TO COIN-LIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COIN-LIST-STATUS.
            SELECT BTC-API-FILE
                ASSIGN TO TMP-FILE
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BTC-API-FILE-STATUS.
+           SELECT HISTORY-FILE
+               ASSIGN TO HISTORY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+           SELECT ALERT-FILE
+               ASSIGN TO ALERT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERT-FILE-STATUS.
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT CURRENCY-LIST-FILE
+               ASSIGN TO CURRENCY-LIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CURRENCY-LIST-STATUS.
+           SELECT MULTI-CURRENCY-FILE
+               ASSIGN TO MULTI-CURRENCY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MULTI-CURRENCY-FILE-STATUS.
+           SELECT TRIGGER-LIST-FILE
+               ASSIGN TO TRIGGER-LIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRIGGER-LIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD COIN-LIST-FILE.
+           1 COIN-LIST-RECORD PIC X(20).
        FD BTC-API-FILE.
-           1 BTC-RECORD PIC X(255).
-       
+      *> Sized for the worst case CURRENCY-COUNT = 10 response, using
+      *> the same per-field worst-case widths CLEAN_PRICE/
+      *> CLEAN_MARKET_CAP/CLEAN_VOL_24H/CLEAN_CHANGE_24H are sized for:
+           1 BTC-RECORD PIC X(2000).
+       FD HISTORY-FILE.
+      *> Wide enough for the full-precision price/market-cap/volume/
+      *> change fields (see CLEAN_PRICE and siblings below) plus the
+      *> date/time/coin prefix, with room to spare:
+           1 HISTORY-RECORD PIC X(150).
+       FD ALERT-FILE.
+           1 ALERT-RECORD PIC X(100).
+       FD AUDIT-FILE.
+      *> Must stay wide enough to hold the full raw JSON-DATA plus the
+      *> timestamp/coin/result overhead around it (see WRITE-AUDIT-
+      *> RECORD) or the audit trail itself gets truncated:
+           1 AUDIT-RECORD PIC X(2100).
+       FD CHECKPOINT-FILE.
+           1 CHECKPOINT-RECORD PIC X(60).
+       FD CURRENCY-LIST-FILE.
+           1 CURRENCY-LIST-RECORD PIC X(10).
+       FD MULTI-CURRENCY-FILE.
+           1 MULTI-CURRENCY-RECORD PIC X(450).
+       FD TRIGGER-LIST-FILE.
+           1 TRIGGER-LIST-RECORD PIC X(60).
+
        WORKING-STORAGE SECTION.
+           1 COIN-LIST-FILENAME PIC X(24) VALUE "coin_list.dat".
+           1 COIN-LIST-STATUS PIC X(2).
+           1 COIN-ID PIC X(20).
+           1 WS-EOF-COIN-LIST PIC X VALUE "N".
            1 TMP-FILE PIC X(24) VALUE "tmp_btc_price_fetch.json".
-           1 SHELL-COMMAND1 PIC X(255).
+           1 BTC-API-FILE-STATUS PIC X(2).
+           1 HISTORY-FILENAME PIC X(24) VALUE "btc_price_history.dat".
+           1 HISTORY-FILE-STATUS PIC X(2).
+           1 HISTORY-LINE PIC X(150).
+           1 ALERT-FILENAME PIC X(24) VALUE "btc_price_alerts.dat".
+           1 ALERT-FILE-STATUS PIC X(2).
+           1 ALERT-LINE PIC X(100).
+      *> Trigger levels are per-coin (loaded from TRIGGER-LIST-FILE
+      *> into TRIGGER-TABLE below); these two hold whichever coin's
+      *> pair is currently in effect and have no meaningful default of
+      *> their own - a coin with no entry in the trigger list simply
+      *> gets no trigger check, rather than being compared against a
+      *> one-size-fits-all pair that would misfire for, e.g., any coin
+      *> that legitimately trades under a dollar:
+           1 HIGH-TRIGGER-PRICE PIC 9(9)V9(2).
+           1 LOW-TRIGGER-PRICE PIC 9(9)V9(2).
+           1 CLEAN-PRICE-NUM PIC 9(9)V9(2).
+           1 TRIGGER-LIST-FILENAME PIC X(24) VALUE "coin_triggers.dat".
+           1 TRIGGER-LIST-STATUS PIC X(2).
+           1 WS-EOF-TRIGGER-LIST PIC X VALUE "N".
+           1 TRIGGER-COUNT PIC 9(2) VALUE 0.
+           1 TRIG-IDX PIC 9(2).
+           1 TRIG-FOUND PIC X VALUE "N".
+           1 TRIG-FIELD1 PIC X(20).
+           1 TRIG-FIELD2 PIC X(15).
+           1 TRIG-FIELD3 PIC X(15).
+           1 TRIGGER-TABLE.
+               2 TRIGGER-ENTRY OCCURS 20 TIMES.
+                   3 TRIG-COIN PIC X(20).
+                   3 TRIG-HIGH PIC 9(9)V9(2).
+                   3 TRIG-LOW PIC 9(9)V9(2).
+           1 AUDIT-FILENAME PIC X(24) VALUE "btc_price_audit.dat".
+           1 AUDIT-FILE-STATUS PIC X(2).
+           1 AUDIT-LINE PIC X(2100).
+           1 AUDIT-RESULT PIC X(25).
+           1 CHECKPOINT-FILENAME PIC X(26)
+               VALUE "btc_price_checkpoint.dat".
+           1 CHECKPOINT-FILE-STATUS PIC X(2).
+           1 CHECKPOINT-LINE PIC X(60).
+           1 CURRENCY-LIST-FILENAME PIC X(24) VALUE "currency_list.dat".
+           1 CURRENCY-LIST-STATUS PIC X(2).
+           1 WS-EOF-CURRENCY-LIST PIC X VALUE "N".
+           1 CURRENCY-COUNT PIC 9(2) VALUE 0.
+           1 CCY-IDX PIC 9(2).
+           1 CURRENCY-TABLE.
+               2 CURRENCY-ENTRY OCCURS 10 TIMES.
+                   3 CURRENCY-CODE PIC X(10).
+           1 VS-CURRENCIES-PARAM PIC X(80) VALUE "usd".
+           1 VS-CCY-TEMP PIC X(80).
+           1 MULTI-CURRENCY-FILENAME PIC X(28)
+               VALUE "btc_price_multi_currency.dat".
+           1 MULTI-CURRENCY-FILE-STATUS PIC X(2).
+      *> Sized for the worst case the CURRENCY-COUNT >= 10 cap in
+      *> LOAD-CURRENCY-LIST allows: up to 10 currencies, each up to
+      *> "," + a 10-char code + "=" + a 25-char full-precision price,
+      *> plus the date/time/coin/usd= prefix:
+           1 MULTI-CURRENCY-LINE PIC X(450).
+           1 MULTI-CCY-PTR PIC 9(3).
+           1 MULTI-CCY-DELIM1 PIC X(20).
+           1 MULTI-CCY-DELIM2 PIC X(30).
+           1 MULTI-CCY-START PIC 9(4).
+           1 MULTI-CCY-STOP PIC 9(4).
+           1 MULTI-CCY-LEN PIC S9(4).
+           1 MULTI-CCY-PRICE PIC X(25).
+           1 CHANGE-24H-DELIM PIC X(30).
+           1 SHELL-COMMAND1 PIC X(400).
            1 SHELL-COMMAND2 PIC X(255).
-           1 JSON-DATA PIC X(255).
-           1 PRICE_START PIC 9(2).
-           1 PRICE_STOP PIC 9(2).
-           1 RAW_PRICE PIC X(255).
-           1 CLEAN_PRICE PIC X(13).
+           1 CURL-RETRY-DELAY PIC X(20) VALUE "sleep 2".
+           1 CURL-ATTEMPT PIC 9(1).
+           1 CURL-MAX-ATTEMPTS PIC 9(1) VALUE 3.
+           1 CURL-SUCCESS PIC X VALUE "N".
+           1 JSON-DATA PIC X(2000).
+           1 PRICE_START PIC 9(4).
+           1 PRICE_STOP PIC 9(4).
+           1 PRICE-LEN PIC S9(4).
+           1 PRICE-VALID PIC X VALUE "N".
+      *> Coingecko's /simple/price returns full double precision by
+      *> default (no precision= param is sent), so a normal response
+      *> looks like "usd":63311.35987424891 - these fields and their
+      *> length bounds below are sized for that, not just a couple of
+      *> cents of change:
+           1 CLEAN_PRICE PIC X(25).
+           1 MARKET_CAP_START PIC 9(4).
+           1 MARKET_CAP_STOP PIC 9(4).
+           1 MARKET-CAP-LEN PIC S9(4).
+           1 VOL_24H_START PIC 9(4).
+           1 VOL_24H_STOP PIC 9(4).
+           1 VOL-24H-LEN PIC S9(4).
+           1 CHANGE_24H_START PIC 9(4).
+           1 CHANGE_24H_STOP PIC 9(4).
+           1 CHANGE-24H-LEN PIC S9(4).
+           1 CLEAN_MARKET_CAP PIC X(25).
+           1 CLEAN_VOL_24H PIC X(25).
+           1 CLEAN_CHANGE_24H PIC X(20).
+           1 HIGH-TRIGGER-DISPLAY PIC ZZZZZZZZ9.99.
+           1 LOW-TRIGGER-DISPLAY PIC ZZZZZZZZ9.99.
+           1 RUN-DATE-TIME.
+               2 RUN-YYYY PIC 9(4).
+               2 RUN-MM PIC 9(2).
+               2 RUN-DD PIC 9(2).
+               2 RUN-HH PIC 9(2).
+               2 RUN-MIN PIC 9(2).
+               2 RUN-SEC PIC 9(2).
+               2 FILLER PIC X(9).
 
        PROCEDURE DIVISION.
-      *> Download Bitcoin price info by calling curl from system:
+       MAIN-LOGIC.
+      *> Read the list of coin ids to fetch from the control file and
+      *> repeat the fetch/parse/display cycle once per coin:
+           OPEN INPUT COIN-LIST-FILE
+           IF COIN-LIST-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN COIN LIST FILE: "
+                   COIN-LIST-FILENAME
+      *> Record this as a failed run rather than leaving no trace at
+      *> all - a silent no-checkpoint day would look identical to a
+      *> clean run that simply didn't happen yet, to both the history
+      *> ledger and btc_batch_driver.cob's restart check. A non-zero
+      *> RETURN-CODE also lets the batch driver's own failure check
+      *> catch this same condition:
+               PERFORM WRITE-CHECKPOINT-FAILED
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *> Load the optional list of additional currencies to report
+      *> alongside USD (e.g. eur, gbp) from its own control file, the
+      *> same pattern as the coin list:
+           PERFORM LOAD-CURRENCY-LIST
+      *> Load the optional per-coin alert trigger levels from their own
+      *> control file, same pattern again:
+           PERFORM LOAD-TRIGGER-LIST
+      *> Write a checkpoint before the fetch/parse steps begin, and
+      *> another once the run completes, so a restart job can tell a
+      *> clean finish from a run that died partway through and needs
+      *> to be re-driven for that date:
+           PERFORM WRITE-CHECKPOINT-STARTED
+           PERFORM UNTIL WS-EOF-COIN-LIST = "Y"
+               READ COIN-LIST-FILE INTO COIN-ID
+                   AT END
+                       MOVE "Y" TO WS-EOF-COIN-LIST
+                   NOT AT END
+                       IF COIN-ID NOT = SPACES
+                           PERFORM PROCESS-COIN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE COIN-LIST-FILE
+           PERFORM WRITE-CHECKPOINT-COMPLETE
+           STOP RUN.
+
+       LOAD-CURRENCY-LIST.
+      *> Missing or empty control file just leaves VS-CURRENCIES-PARAM
+      *> at "usd" and CURRENCY-COUNT at 0, i.e. the pre-multi-currency
+      *> behavior, so this control file is optional:
+           OPEN INPUT CURRENCY-LIST-FILE
+           IF CURRENCY-LIST-STATUS = "00"
+               PERFORM UNTIL WS-EOF-CURRENCY-LIST = "Y"
+                   READ CURRENCY-LIST-FILE INTO CURRENCY-LIST-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-CURRENCY-LIST
+                       NOT AT END
+                           IF CURRENCY-LIST-RECORD NOT = SPACES
+                               IF CURRENCY-COUNT >= 10
+                                   DISPLAY "CURRENCY LIST FULL (MAX 10"
+                                       ") - SKIPPING: "
+                                       FUNCTION TRIM
+                                           (CURRENCY-LIST-RECORD)
+                               ELSE
+                                   ADD 1 TO CURRENCY-COUNT
+                                   MOVE CURRENCY-LIST-RECORD
+                                       TO CURRENCY-CODE(CURRENCY-COUNT)
+                                   MOVE SPACES TO VS-CCY-TEMP
+                                   STRING
+                                       FUNCTION TRIM
+                                           (VS-CURRENCIES-PARAM)
+                                       ","
+                                       FUNCTION TRIM
+                                           (CURRENCY-LIST-RECORD)
+                                       INTO VS-CCY-TEMP
+                                       ON OVERFLOW
+                                           DISPLAY "WARNING: "
+                                               "VS-CURRENCIES-PARAM "
+                                               "TRUNCATED ADDING: "
+                                               FUNCTION TRIM
+                                               (CURRENCY-LIST-RECORD)
+                                   END-STRING
+                                   MOVE VS-CCY-TEMP
+                                       TO VS-CURRENCIES-PARAM
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CURRENCY-LIST-FILE
+           END-IF.
+
+       LOAD-TRIGGER-LIST.
+      *> Missing or empty control file just leaves TRIGGER-COUNT at 0,
+      *> i.e. no coin gets a trigger check - alerting is opt-in per
+      *> coin, not a blanket pair applied to everything in the coin
+      *> list. Each non-blank line is "coin,high,low":
+           OPEN INPUT TRIGGER-LIST-FILE
+           IF TRIGGER-LIST-STATUS = "00"
+               PERFORM UNTIL WS-EOF-TRIGGER-LIST = "Y"
+                   READ TRIGGER-LIST-FILE INTO TRIGGER-LIST-RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-TRIGGER-LIST
+                       NOT AT END
+                           IF TRIGGER-LIST-RECORD NOT = SPACES
+                               IF TRIGGER-COUNT >= 20
+                                   DISPLAY "TRIGGER LIST FULL (MAX 20"
+                                       ") - SKIPPING: "
+                                       FUNCTION TRIM
+                                           (TRIGGER-LIST-RECORD)
+                               ELSE
+                                   MOVE SPACES TO TRIG-FIELD1
+                                   MOVE SPACES TO TRIG-FIELD2
+                                   MOVE SPACES TO TRIG-FIELD3
+                                   UNSTRING TRIGGER-LIST-RECORD
+                                       DELIMITED BY ","
+                                       INTO TRIG-FIELD1 TRIG-FIELD2
+                                           TRIG-FIELD3
+                                   END-UNSTRING
+                                   ADD 1 TO TRIGGER-COUNT
+                                   MOVE TRIG-FIELD1
+                                       TO TRIG-COIN(TRIGGER-COUNT)
+                                   MOVE FUNCTION NUMVAL(
+                                       FUNCTION TRIM(TRIG-FIELD2))
+                                       TO TRIG-HIGH(TRIGGER-COUNT)
+                                   MOVE FUNCTION NUMVAL(
+                                       FUNCTION TRIM(TRIG-FIELD3))
+                                       TO TRIG-LOW(TRIGGER-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRIGGER-LIST-FILE
+           END-IF.
+
+       PROCESS-COIN.
+           PERFORM FETCH-COIN-PRICE
+           IF CURL-SUCCESS = "Y"
+               PERFORM PARSE-AND-RECORD-COIN
+           ELSE
+               DISPLAY "FETCH FAILED FOR COIN: " FUNCTION TRIM(COIN-ID)
+               MOVE SPACES TO JSON-DATA
+               MOVE "FETCH FAILED" TO AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-FETCH-FAILED-RECORD
+           END-IF.
+
+       FETCH-COIN-PRICE.
+      *> Download price info for this coin by calling curl from system,
+      *> retrying a couple of times with a short delay if curl reports
+      *> a non-zero exit status (coingecko down, rate-limited, etc.):
+      *> -f makes curl itself fail (non-zero exit) on an HTTP error
+      *> response such as a 429 rate-limit or a 5xx outage, instead of
+      *> exiting 0 and leaving coingecko's error body in TMP-FILE for
+      *> the parser to choke on - that failure is what drives the
+      *> retry loop below:
            STRING
-               "curl -s -X 'GET' 'https://api.coingecko.com/api/v3/simp"
-               "le/price?ids=bitcoin&vs_currencies=usd&include_market_c"
-               "ap=true&include_24hr_vol=true&include_24hr_change=true&"
-               "include_last_updated_at=true' "
+               "curl -s -f -X 'GET' 'https://api.coingecko.com/api/v"
+               "3/simple/price?ids=" FUNCTION TRIM(COIN-ID)
+               "&vs_currencies="
+               FUNCTION TRIM(VS-CURRENCIES-PARAM)
+               "&include_market_cap=true&include_24hr_vol=true&incl"
+               "ude_24hr_change=true&include_last_updated_at=true' "
                "-H 'accept: application/json' -o " TMP-FILE
                INTO SHELL-COMMAND1
            END-STRING
-           CALL "SYSTEM" USING SHELL-COMMAND1
-           END-CALL
-      *> Load price info from temporary file into memory:
+           MOVE 0 TO CURL-ATTEMPT
+           MOVE "N" TO CURL-SUCCESS
+           PERFORM UNTIL CURL-SUCCESS = "Y"
+                   OR CURL-ATTEMPT = CURL-MAX-ATTEMPTS
+               ADD 1 TO CURL-ATTEMPT
+               CALL "SYSTEM" USING SHELL-COMMAND1
+               END-CALL
+               IF RETURN-CODE = 0
+                   MOVE "Y" TO CURL-SUCCESS
+               ELSE
+                   IF CURL-ATTEMPT < CURL-MAX-ATTEMPTS
+                       CALL "SYSTEM" USING CURL-RETRY-DELAY
+                       END-CALL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       PARSE-AND-RECORD-COIN.
+      *> Load price info from temporary file into memory. BTC-RECORD
+      *> is sized for the worst-case multi-currency response, but flag
+      *> it loudly rather than silently if coingecko ever sends a
+      *> response that still runs past that - GnuCOBOL truncates an
+      *> oversized LINE SEQUENTIAL record into the receiving field and
+      *> sets FILE STATUS "06" rather than raising an error:
            OPEN INPUT BTC-API-FILE
            READ BTC-API-FILE INTO JSON-DATA
+           IF BTC-API-FILE-STATUS = "06"
+               DISPLAY "WARNING: API RESPONSE TRUNCATED READING "
+                   "RECORD FOR COIN: " FUNCTION TRIM(COIN-ID)
+           END-IF
            CLOSE BTC-API-FILE
-      *> Remove temporary Bitcoin price file:
+      *> Remove temporary price file:
            STRING "rm ./"TMP-FILE INTO SHELL-COMMAND2
            CALL "SYSTEM" USING SHELL-COMMAND2
-      *> Strip away text before and after actual dollar price:
+           PERFORM PARSE-PRICE-FIELD
+           IF PRICE-VALID = "Y"
+               PERFORM PARSE-REMAINING-FIELDS-AND-RECORD
+           ELSE
+               DISPLAY "MALFORMED PRICE FIELD FOR COIN: "
+                   FUNCTION TRIM(COIN-ID)
+               MOVE "PARSE FAILED" TO AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-PARSE-FAILED-RECORD
+           END-IF.
+
+       PARSE-PRICE-FIELD.
+      *> Bound the price field on both ends: PRICE_START marks where it
+      *> begins (right after "usd":) and PRICE_STOP marks where it ends
+      *> (right before ,"usd_market_cap":), so a reordered or missing
+      *> JSON key produces a bad length instead of a silently truncated
+      *> or wrong price. PRICE-LEN and a numeric check on the extracted
+      *> field are the sanity check before CLEAN_PRICE is trusted:
+           MOVE 0 TO PRICE_START
            INSPECT JSON-DATA TALLYING PRICE_START FOR CHARACTERS
                BEFORE INITIAL '"usd":'
            ADD 7 TO PRICE_START
-           MOVE JSON-DATA(PRICE_START:) TO RAW_PRICE
-           UNSTRING RAW_PRICE
-               DELIMITED BY ',"usd_market_cap":'
-               INTO CLEAN_PRICE
-           END-UNSTRING
-      *> Print Bitcoin dollar price:
+           MOVE 0 TO PRICE_STOP
+           INSPECT JSON-DATA TALLYING PRICE_STOP FOR CHARACTERS
+               BEFORE INITIAL ',"usd_market_cap":'
+           COMPUTE PRICE-LEN = PRICE_STOP - PRICE_START + 1
+           MOVE "N" TO PRICE-VALID
+           MOVE SPACES TO CLEAN_PRICE
+           IF PRICE-LEN > 0 AND PRICE-LEN <= 25
+               MOVE JSON-DATA(PRICE_START:PRICE-LEN) TO CLEAN_PRICE
+               IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(CLEAN_PRICE)) = 0
+                   MOVE "Y" TO PRICE-VALID
+               END-IF
+           END-IF.
+
+       PARSE-REMAINING-FIELDS-AND-RECORD.
+           PERFORM CHECK-PRICE-TRIGGER
+      *> Bound the market cap field the same way PARSE-PRICE-FIELD
+      *> bounds the price, rather than UNSTRING-ing straight into a
+      *> fixed field with no overflow check - a full-precision value
+      *> that still somehow ran long comes back as N/A instead of
+      *> silently losing its tail end:
+           MOVE 0 TO MARKET_CAP_START
+           INSPECT JSON-DATA TALLYING MARKET_CAP_START FOR CHARACTERS
+               BEFORE INITIAL '"usd_market_cap":'
+           ADD 18 TO MARKET_CAP_START
+           MOVE 0 TO MARKET_CAP_STOP
+           INSPECT JSON-DATA TALLYING MARKET_CAP_STOP FOR CHARACTERS
+               BEFORE INITIAL ',"usd_24h_vol":'
+           COMPUTE MARKET-CAP-LEN =
+               MARKET_CAP_STOP - MARKET_CAP_START + 1
+           MOVE SPACES TO CLEAN_MARKET_CAP
+           IF MARKET-CAP-LEN > 0 AND MARKET-CAP-LEN <= 25
+               MOVE JSON-DATA(MARKET_CAP_START:MARKET-CAP-LEN)
+                   TO CLEAN_MARKET_CAP
+           ELSE
+               MOVE "N/A" TO CLEAN_MARKET_CAP
+           END-IF
+      *> Same bounded idiom for the 24hr volume:
+           MOVE 0 TO VOL_24H_START
+           INSPECT JSON-DATA TALLYING VOL_24H_START FOR CHARACTERS
+               BEFORE INITIAL '"usd_24h_vol":'
+           ADD 15 TO VOL_24H_START
+           MOVE 0 TO VOL_24H_STOP
+           INSPECT JSON-DATA TALLYING VOL_24H_STOP FOR CHARACTERS
+               BEFORE INITIAL ',"usd_24h_change":'
+           COMPUTE VOL-24H-LEN = VOL_24H_STOP - VOL_24H_START + 1
+           MOVE SPACES TO CLEAN_VOL_24H
+           IF VOL-24H-LEN > 0 AND VOL-24H-LEN <= 25
+               MOVE JSON-DATA(VOL_24H_START:VOL-24H-LEN)
+                   TO CLEAN_VOL_24H
+           ELSE
+               MOVE "N/A" TO CLEAN_VOL_24H
+           END-IF
+      *> Strip away text before and after the 24hr percent change. The
+      *> key right after usd_24h_change is last_updated_at only when no
+      *> extra currencies are configured - when they are, coingecko
+      *> inserts that currency's own block first, so the closing
+      *> delimiter has to follow whatever comes next in the response:
+           MOVE 0 TO CHANGE_24H_START
+           INSPECT JSON-DATA TALLYING CHANGE_24H_START FOR CHARACTERS
+               BEFORE INITIAL '"usd_24h_change":'
+           ADD 18 TO CHANGE_24H_START
+           MOVE SPACES TO CHANGE-24H-DELIM
+           IF CURRENCY-COUNT > 0
+               STRING
+                   ',"' FUNCTION TRIM(CURRENCY-CODE(1)) '":'
+                   INTO CHANGE-24H-DELIM
+               END-STRING
+           ELSE
+               MOVE ',"last_updated_at":' TO CHANGE-24H-DELIM
+           END-IF
+      *> Same bounded idiom as market cap/volume above, rather than a
+      *> bare UNSTRING with no length check: a missing delimiter
+      *> (reordered JSON, a field coingecko didn't send, or truncation
+      *> caught by BTC-API-FILE-STATUS above) comes back as N/A
+      *> instead of a garbled or truncated substring:
+           MOVE 0 TO CHANGE_24H_STOP
+           INSPECT JSON-DATA TALLYING CHANGE_24H_STOP FOR CHARACTERS
+               BEFORE INITIAL FUNCTION TRIM(CHANGE-24H-DELIM)
+           COMPUTE CHANGE-24H-LEN =
+               CHANGE_24H_STOP - CHANGE_24H_START + 1
+           MOVE SPACES TO CLEAN_CHANGE_24H
+           IF CHANGE-24H-LEN > 0 AND CHANGE-24H-LEN <= 20
+               MOVE JSON-DATA(CHANGE_24H_START:CHANGE-24H-LEN)
+                   TO CLEAN_CHANGE_24H
+           ELSE
+               MOVE "N/A" TO CLEAN_CHANGE_24H
+           END-IF
+      *> Print the coin id, dollar price, and the related market
+      *> figures:
+           DISPLAY "COIN: " FUNCTION TRIM(COIN-ID)
            DISPLAY CLEAN_PRICE
-           STOP RUN.
+           DISPLAY "MARKET CAP: " CLEAN_MARKET_CAP
+           DISPLAY "24H VOLUME: " CLEAN_VOL_24H
+           DISPLAY "24H CHANGE: " CLEAN_CHANGE_24H
+           MOVE FUNCTION TRIM(CLEAN_PRICE) TO AUDIT-RESULT
+           PERFORM WRITE-AUDIT-RECORD
+      *> Append today's reading to the permanent price history ledger:
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE SPACES TO HISTORY-LINE
+           STRING
+               RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":" RUN-MIN
+               ":" RUN-SEC "," FUNCTION TRIM(COIN-ID) ","
+               FUNCTION TRIM(CLEAN_PRICE) ","
+               FUNCTION TRIM(CLEAN_MARKET_CAP) ","
+               FUNCTION TRIM(CLEAN_VOL_24H) ","
+               FUNCTION TRIM(CLEAN_CHANGE_24H)
+               INTO HISTORY-LINE
+           END-STRING
+           MOVE HISTORY-LINE TO HISTORY-RECORD
+           OPEN EXTEND HISTORY-FILE
+           IF HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE
+      *> Report the same reading in whichever other currencies are
+      *> configured, alongside the USD figure already parsed above:
+           PERFORM PARSE-MULTI-CURRENCY-PRICES.
+
+       PARSE-MULTI-CURRENCY-PRICES.
+      *> Skip the extra file entirely when no additional currencies are
+      *> configured, matching pre-multi-currency behavior exactly:
+           IF CURRENCY-COUNT > 0
+               MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+               MOVE SPACES TO MULTI-CURRENCY-LINE
+               MOVE 1 TO MULTI-CCY-PTR
+               STRING
+                   RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":"
+                   RUN-MIN ":" RUN-SEC "," FUNCTION TRIM(COIN-ID)
+                   ",usd=" FUNCTION TRIM(CLEAN_PRICE)
+                   INTO MULTI-CURRENCY-LINE
+                   WITH POINTER MULTI-CCY-PTR
+                   ON OVERFLOW
+                       DISPLAY "MULTI-CURRENCY LINE TRUNCATED FOR "
+                           "COIN: " FUNCTION TRIM(COIN-ID)
+               END-STRING
+      *> MULTI-CURRENCY-LINE is sized for CURRENCY-COUNT's own cap of
+      *> 10 (see LOAD-CURRENCY-LIST), but warn rather than silently
+      *> drop trailing currencies if that sizing assumption is ever
+      *> wrong:
+               PERFORM VARYING CCY-IDX FROM 1 BY 1
+                   UNTIL CCY-IDX > CURRENCY-COUNT
+                   PERFORM EXTRACT-CURRENCY-PRICE
+                   STRING
+                       "," FUNCTION TRIM(CURRENCY-CODE(CCY-IDX)) "="
+                       FUNCTION TRIM(MULTI-CCY-PRICE)
+                       INTO MULTI-CURRENCY-LINE
+                       WITH POINTER MULTI-CCY-PTR
+                       ON OVERFLOW
+                           DISPLAY "MULTI-CURRENCY LINE TRUNCATED - "
+                               "DROPPING CURRENCY: "
+                               FUNCTION TRIM(CURRENCY-CODE(CCY-IDX))
+                               " FOR COIN: " FUNCTION TRIM(COIN-ID)
+                   END-STRING
+               END-PERFORM
+               MOVE MULTI-CURRENCY-LINE TO MULTI-CURRENCY-RECORD
+               OPEN EXTEND MULTI-CURRENCY-FILE
+               IF MULTI-CURRENCY-FILE-STATUS = "35"
+                   OPEN OUTPUT MULTI-CURRENCY-FILE
+               END-IF
+               WRITE MULTI-CURRENCY-RECORD
+               CLOSE MULTI-CURRENCY-FILE
+           END-IF.
+
+       EXTRACT-CURRENCY-PRICE.
+      *> Same bounded-parse idiom as PARSE-PRICE-FIELD, generalized to
+      *> any currency code: find the field right after "<ccy>": and cut
+      *> it off right before ,"<ccy>_market_cap":, with a length check
+      *> so a currency coingecko didn't return comes back as N/A
+      *> instead of a garbled substring:
+           MOVE SPACES TO MULTI-CCY-DELIM1
+           STRING
+               '"' FUNCTION TRIM(CURRENCY-CODE(CCY-IDX)) '":'
+               INTO MULTI-CCY-DELIM1
+           END-STRING
+           MOVE SPACES TO MULTI-CCY-DELIM2
+           STRING
+               ',"' FUNCTION TRIM(CURRENCY-CODE(CCY-IDX)) '_market_c'
+               'ap":'
+               INTO MULTI-CCY-DELIM2
+           END-STRING
+           MOVE 0 TO MULTI-CCY-START
+           INSPECT JSON-DATA TALLYING MULTI-CCY-START FOR CHARACTERS
+               BEFORE INITIAL FUNCTION TRIM(MULTI-CCY-DELIM1)
+           ADD FUNCTION LENGTH(FUNCTION TRIM(MULTI-CCY-DELIM1))
+               TO MULTI-CCY-START
+           ADD 1 TO MULTI-CCY-START
+           MOVE 0 TO MULTI-CCY-STOP
+           INSPECT JSON-DATA TALLYING MULTI-CCY-STOP FOR CHARACTERS
+               BEFORE INITIAL FUNCTION TRIM(MULTI-CCY-DELIM2)
+           COMPUTE MULTI-CCY-LEN =
+               MULTI-CCY-STOP - MULTI-CCY-START + 1
+           MOVE SPACES TO MULTI-CCY-PRICE
+           IF MULTI-CCY-LEN > 0 AND MULTI-CCY-LEN <= 25
+               MOVE JSON-DATA(MULTI-CCY-START:MULTI-CCY-LEN)
+                   TO MULTI-CCY-PRICE
+               IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(MULTI-CCY-PRICE))
+                   NOT = 0
+                   MOVE "N/A" TO MULTI-CCY-PRICE
+               END-IF
+           ELSE
+               MOVE "N/A" TO MULTI-CCY-PRICE
+           END-IF.
+
+       WRITE-PARSE-FAILED-RECORD.
+      *> Record a clear parse-failure condition instead of letting a
+      *> truncated or wrong CLEAN_PRICE get picked up downstream:
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE SPACES TO HISTORY-LINE
+           STRING
+               RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":" RUN-MIN
+               ":" RUN-SEC "," FUNCTION TRIM(COIN-ID) ",PARSE FAILED"
+               INTO HISTORY-LINE
+           END-STRING
+           MOVE HISTORY-LINE TO HISTORY-RECORD
+           OPEN EXTEND HISTORY-FILE
+           IF HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE.
+
+       CHECK-PRICE-TRIGGER.
+      *> Compare the freshly parsed price against this coin's own
+      *> trigger levels (looked up from TRIGGER-TABLE by coin id) and
+      *> log an ALERT record whenever the price breaks above or below
+      *> one of them, so a follow-on mailer job can notify the desk
+      *> without babysitting DISPLAY output. A coin with no entry in
+      *> the trigger list gets no check at all, rather than being
+      *> measured against some other coin's thresholds:
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(CLEAN_PRICE))
+               TO CLEAN-PRICE-NUM
+           MOVE "N" TO TRIG-FOUND
+           PERFORM VARYING TRIG-IDX FROM 1 BY 1
+                   UNTIL TRIG-IDX > TRIGGER-COUNT
+               IF TRIG-COIN(TRIG-IDX) = COIN-ID
+                   MOVE "Y" TO TRIG-FOUND
+                   MOVE TRIG-HIGH(TRIG-IDX) TO HIGH-TRIGGER-PRICE
+                   MOVE TRIG-LOW(TRIG-IDX) TO LOW-TRIGGER-PRICE
+               END-IF
+           END-PERFORM
+           IF TRIG-FOUND = "Y"
+               IF CLEAN-PRICE-NUM > HIGH-TRIGGER-PRICE
+                   PERFORM WRITE-ALERT-RECORD
+               ELSE
+                   IF CLEAN-PRICE-NUM < LOW-TRIGGER-PRICE
+                       PERFORM WRITE-ALERT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-ALERT-RECORD.
+      *> HIGH-TRIGGER-PRICE/LOW-TRIGGER-PRICE are unsigned numeric
+      *> (no decimal point stored), so STRINGing them directly would
+      *> produce a zero-padded digit blob with no decimal separator
+      *> next to CLEAN_PRICE, which is already display text. Move them
+      *> through an edited picture first so the alert file's threshold
+      *> column is formatted consistently with the price column:
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE HIGH-TRIGGER-PRICE TO HIGH-TRIGGER-DISPLAY
+           MOVE LOW-TRIGGER-PRICE TO LOW-TRIGGER-DISPLAY
+           MOVE SPACES TO ALERT-LINE
+           STRING
+               RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":" RUN-MIN
+               ":" RUN-SEC "," FUNCTION TRIM(COIN-ID) ",ALERT,"
+               FUNCTION TRIM(CLEAN_PRICE) ","
+               FUNCTION TRIM(HIGH-TRIGGER-DISPLAY) ","
+               FUNCTION TRIM(LOW-TRIGGER-DISPLAY)
+               INTO ALERT-LINE
+           END-STRING
+           MOVE ALERT-LINE TO ALERT-RECORD
+           OPEN EXTEND ALERT-FILE
+           IF ALERT-FILE-STATUS = "35"
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           WRITE ALERT-RECORD
+           CLOSE ALERT-FILE.
+
+       WRITE-AUDIT-RECORD.
+      *> Keep a permanent trail of every fetch attempt: the run
+      *> timestamp, the coin, the raw API response (blank if the fetch
+      *> itself failed), and the final parsed result, so a price that
+      *> looks wrong later can be traced back to exactly what coingecko
+      *> sent that day instead of it being gone once TMP-FILE is rm'd:
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE SPACES TO AUDIT-LINE
+           STRING
+               RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":" RUN-MIN
+               ":" RUN-SEC " | " FUNCTION TRIM(COIN-ID) " | "
+               FUNCTION TRIM(JSON-DATA) " | "
+               FUNCTION TRIM(AUDIT-RESULT)
+               INTO AUDIT-LINE
+           END-STRING
+           MOVE AUDIT-LINE TO AUDIT-RECORD
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       WRITE-CHECKPOINT-STARTED.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING
+               RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":" RUN-MIN
+               ":" RUN-SEC ",STARTED"
+               INTO CHECKPOINT-LINE
+           END-STRING
+           MOVE CHECKPOINT-LINE TO CHECKPOINT-RECORD
+           OPEN EXTEND CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-COMPLETE.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING
+               RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":" RUN-MIN
+               ":" RUN-SEC ",COMPLETE"
+               INTO CHECKPOINT-LINE
+           END-STRING
+           MOVE CHECKPOINT-LINE TO CHECKPOINT-RECORD
+           OPEN EXTEND CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-FAILED.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE SPACES TO CHECKPOINT-LINE
+           STRING
+               RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":" RUN-MIN
+               ":" RUN-SEC ",FAILED"
+               INTO CHECKPOINT-LINE
+           END-STRING
+           MOVE CHECKPOINT-LINE TO CHECKPOINT-RECORD
+           OPEN EXTEND CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-FETCH-FAILED-RECORD.
+      *> Record a clear failure condition in the ledger instead of
+      *> letting a bogus CLEAN_PRICE get picked up downstream:
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE SPACES TO HISTORY-LINE
+           STRING
+               RUN-YYYY "-" RUN-MM "-" RUN-DD "," RUN-HH ":" RUN-MIN
+               ":" RUN-SEC "," FUNCTION TRIM(COIN-ID) ",FETCH FAILED"
+               INTO HISTORY-LINE
+           END-STRING
+           MOVE HISTORY-LINE TO HISTORY-RECORD
+           OPEN EXTEND HISTORY-FILE
+           IF HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE.
