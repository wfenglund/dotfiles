@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. BTC-BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+           1 CHECKPOINT-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+           1 CHECKPOINT-FILENAME PIC X(26)
+               VALUE "btc_price_checkpoint.dat".
+           1 CHECKPOINT-FILE-STATUS PIC X(2).
+           1 WS-EOF-CHECKPOINT PIC X VALUE "N".
+           1 CKPT-LINE PIC X(60).
+           1 CKPT-DATE PIC X(10).
+           1 CKPT-TIME PIC X(8).
+           1 CKPT-STATUS-FIELD PIC X(10).
+           1 LAST-CKPT-DATE PIC X(10).
+           1 LAST-CKPT-STATUS PIC X(10).
+           1 HAVE-CKPT-RECORD PIC X VALUE "N".
+           1 BTC-PRICE-COMMAND PIC X(40) VALUE "./btc_price".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *> A restart job for BTC-PRICE: look at the last checkpoint
+      *> record written by BTC-PRICE to see whether the prior run
+      *> finished cleanly. A trailing STARTED or FAILED with no
+      *> matching COMPLETE means that run died partway through (network
+      *> hiccup, disk full, coin list unreadable, etc.) and left a gap
+      *> in the history ledger for that date. BTC-PRICE only talks to
+      *> coingecko's current-price endpoint - there is no historical
+      *> lookup to backfill the missed date with - so the best this
+      *> driver can do is flag the gap loudly rather than imply it got
+      *> fixed; what actually runs next is always today's scheduled
+      *> BTC-PRICE, recording today's date, not the missed one:
+           PERFORM FIND-LAST-CHECKPOINT
+           IF HAVE-CKPT-RECORD = "Y" AND
+                   (LAST-CKPT-STATUS = "STARTED" OR
+                    LAST-CKPT-STATUS = "FAILED")
+               DISPLAY "INCOMPLETE PRIOR RUN DETECTED FOR "
+                   LAST-CKPT-DATE " (STATUS: "
+                   FUNCTION TRIM(LAST-CKPT-STATUS) ") - THAT DATE'S "
+                   "PRICE WAS NOT RECORDED AND CANNOT BE BACKFILLED; "
+                   "MANUAL REVIEW NEEDED. PROCEEDING WITH TODAY'S "
+                   "SCHEDULED RUN"
+           ELSE
+               DISPLAY "PRIOR RUN COMPLETE (OR NONE FOUND) - "
+                   "STARTING SCHEDULED RUN"
+           END-IF
+           CALL "SYSTEM" USING BTC-PRICE-COMMAND
+           END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BTC-PRICE RUN FAILED WITH RETURN CODE: "
+                   RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       FIND-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "NO CHECKPOINT FILE FOUND - ASSUMING FIRST RUN"
+           ELSE
+               PERFORM UNTIL WS-EOF-CHECKPOINT = "Y"
+                   READ CHECKPOINT-FILE INTO CKPT-LINE
+                       AT END
+                           MOVE "Y" TO WS-EOF-CHECKPOINT
+                       NOT AT END
+                           MOVE "Y" TO HAVE-CKPT-RECORD
+                           UNSTRING CKPT-LINE DELIMITED BY ","
+                               INTO CKPT-DATE CKPT-TIME
+                                   CKPT-STATUS-FIELD
+                           END-UNSTRING
+                           MOVE CKPT-DATE TO LAST-CKPT-DATE
+                           MOVE CKPT-STATUS-FIELD TO LAST-CKPT-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
